@@ -1,570 +1,865 @@
 000100!                                                                 POS00049
 000200!   lrschema.cob - Schema for COBOL programming                   95/03/31
 000300!                                                                 95/03/31
-000500!   Copyright (c) 1991-2009 iMatix Corporation                    95/03/31
-000600!                                                                 95/03/31
-000700!  Usage:      Generates single copybook, with extension '.cob'.  95/03/31
-000800!              By default, generates ANSI 74 COBOL, for a main    95/03/31
-000900!              program (without linkage).  Accept these options:  95/03/31
-001000!                                                                 95/03/31
-001100!              -opt:model=main   - generate main program (default)95/03/31
-001200!              -opt:model=called - generate called program        95/06/25
+000400!   Copyright (c) 1991-2009 iMatix Corporation                    95/03/31
+000500!                                                                 95/03/31
+000600!  Usage:      Generates single copybook, with extension '.cob'.  95/03/31
+000700!              By default, generates ANSI 74 COBOL, for a main    95/03/31
+000800!              program (without linkage).  Accept these options:  95/03/31
+000900!                                                                 95/03/31
+001000!              -opt:model=main   - generate main program (default)95/03/31
+001100!              -opt:model=called - generate called program        95/06/25
+001200!              -opt:model=service - generate persistent program   09/02/03
 001300!              -opt:level=ansi74 - generate ANSI74 code (default) 95/03/31
 001400!              -opt:level=ansi85 - generate ANSI85 code           95/03/31
 001500!              -opt:ext=cbl      - use extension '.cbl' (default) 95/03/31
 001600!              -opt:ext=xxx      - use extension '.xxx'           95/03/31
 001700!              -opt:console=""   - suffix for DISPLAY verb        95/10/01
 001800!              -opt:stack_max=n  - subdialog stack size (20)      95/11/02
-001900!              -opt:template=xxx - template file (TEMPLATE.cob)   95/12/18
-002000!                                                                 95/03/27
-002100!              I recommend that your dialog carries the program   95/03/27
-002200!              name followed by 'd', with extension '.l'.         95/03/27
-002300!                                                                 95/03/27
-002400!              Assumes linkage section in $SOURCE\R.$ext.         95/12/08
-002500!                                                                 95/03/27
-002800!  ------------------ GPL Licensed Source Code ------------------ 95/03/29
-002800!  iMatix makes this software available under the GNU General     95/03/29
-002800!  Public License (GPL) license for open source projects.  For    95/03/29
-002800!  details of the GPL license please see www.gnu.org or read the  95/03/29
-002800!  file license.gpl provided in this package.                     95/03/29
-002800!                                                                 95/03/29
-002800!  This program is free software; you can redistribute it and/or  95/03/29
-002800!  modify it under the terms of the GNU General Public License as 95/03/29
-002800!  published by the Free Software Foundation; either version 2 of 95/03/29
-002800!  the License, or (at your option) any later version.            95/03/29
-002800!                                                                 95/03/29
-002800!  This program is distributed in the hope that it will be useful,95/03/29
-002800!  but WITHOUT ANY WARRANTY; without even the implied warranty of 95/03/29
-002800!  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the  95/03/29
-002800!  GNU General Public License for more details.                   95/03/29
-002800!                                                                 95/03/29
-002800!  You should have received a copy of the GNU General Public      95/03/29
-002800!  License along with this program in the file 'license.gpl'; if  95/03/29
-002800!  not, write to the Free Software Foundation, Inc., 59 Temple    95/03/29
-002800!  Place - Suite 330, Boston, MA 02111-1307, USA.                 95/03/29
-002800!                                                                 95/03/29
-002800!  You can also license this software under iMatix's General Terms95/03/29
-002800!  of Business (GTB) for commercial projects.  If you have not    95/03/29
-002800!  explicitly licensed this software under the iMatix GTB you may 95/03/29
-002800!  only use it under the terms of the GNU General Public License. 95/03/29
-002800!                                                                 95/03/29
-002800!  For more information, send an email to info@imatix.com.        95/03/29
-002800!  -------------------------------------------------------------- 95/03/29
-004200!=================================================================95/03/27
-004300                                                                  95/03/31
-004400:set array_base = 1                                               95/12/08
-004500:set row_width  = 48                 # If $row is longer, wrap    95/12/08
-004600                                                                  95/12/08
-004700:declare string ext = "cbl"          # works best on Unix         95/12/08
-004800:declare string level = "ansi74"     # most portable code         95/12/08
-004900:declare string model = "main"       # main program               95/12/08
-005000:declare string console = ""         # e.g. 'UPON TERMINAL'       95/12/08
-005100:declare string template="TEMPLATE.cob"                           95/12/18
-005200:option -style=cobol -noidle                                      95/12/08
-005300                                                                  95/12/08
-005400!  Check that program name and dialog name are different          95/03/29
-005500                                                                  95/03/31
-005600:if "$source" = "$dialog"                                         95/10/01
-005700:  if "$ext" = "cob"                                              98/07/14
-005800:    echo "lr E: dialog cannot have same name as source file"     95/04/01
-005900:    exit 1                                                       95/04/01
-006000:  endif                                                          98/07/14
-006100:endif                                                            95/03/31
-006200                                                                  95/03/31
-006300!  Generate skeleton program if none already exists               95/03/29
-006400                                                                  95/03/31
-006500:if not exist $SOURCE.cob                                         95/04/01
-006600:echo "lr I: creating skeleton program $SOURCE.cob..."            95/04/01
-006700:output $SOURCE.cob                                               95/04/01
-006800 IDENTIFICATION DIVISION.                                         95/03/29
-006900 PROGRAM-ID.    $SOURCE.                                          95/03/29
-007000                                                                  95/03/29
-007100 AUTHOR.        $AUTHOR.                                          95/04/01
-007200 DATE-WRITTEN.  $DATE                                             95/03/29
-007300     -REVISED:  $DATE.                                            95/03/29
-007400:include optional $template "<HEADER>" "<END>"                    95/12/18
-007500                                                                  95/12/18
-007600 ENVIRONMENT DIVISION.                                            95/03/29
-007700                                                                  95/03/29
-007800 CONFIGURATION SECTION.                                           95/03/29
-007900 SOURCE-COMPUTER. PORTABLE.                                       95/03/29
-008000 OBJECT-COMPUTER. PORTABLE.                                       95/03/29
-008100                                                                  95/03/29
-008200 DATA DIVISION.                                                   95/03/29
-008300                                                                  95/03/29
-008400 WORKING-STORAGE SECTION.                                         95/03/29
-008500:include optional $template "<DATA>" "<END>"                      95/12/18
-008600                                                                  95/12/18
-008700*DIALOG DATA AND INTERPRETER.                                     95/03/29
-008800 COPY $DIALOG.                                                    95/03/29
-008900                                                                  95/03/29
-009000*******************   INITIALISE THE PROGRAM   *******************95/08/07
-009100                                                                  95/03/29
-009200 INITIALISE-THE-PROGRAM.                                          95/03/29
-009300     MOVE OK-EVENT TO THE-NEXT-EVENT                              95/03/29
-009400:include optional $template "<Initialise-The-Program>" "<END>"    95/12/18
-009500     .                                                            95/03/29
-009600                                                                  95/03/29
-009700*********************   GET EXTERNAL EVENT   *********************95/03/31
-009800                                                                  95/03/31
-009900 GET-EXTERNAL-EVENT.                                              95/03/31
-010000:include optional $template "<Get-External-Event>" "<END>"        95/12/18
-010100:if $included = 0                                                 95/12/18
-010200     EXIT                                                         95/03/31
-010300:endif                                                            95/12/18
-010400     .                                                            95/03/31
-010500                                                                  95/03/31
-010600********************   TERMINATE THE PROGRAM   *******************95/08/07
-010700                                                                  95/03/29
-010800 TERMINATE-THE-PROGRAM.                                           95/03/29
-010900     MOVE TERMINATE-EVENT TO THE-NEXT-EVENT                       95/03/29
-011000:include optional $template "<Terminate-The-Program>" "<END>"     95/12/18
-011100     .                                                            95/03/29
-011200:close                                                            95/04/01
-011300:endif                                                            95/04/01
-011400:if "$model" = "called"                                           96/04/03
-011500:if not exist "$SOURCE\R.$ext"                                    95/12/08
-011600:echo "lr I: creating linkage copybook $SOURCE\R.$ext..."         95/12/08
-011700:output $SOURCE\R.$ext                                            95/12/08
-011800*    Copybook for calling $SOURCE                                 95/12/08
-011900*                                                                 95/12/08
-012000*    Generated: $date     Libero $version                         95/12/08
-012100*    Revised:   $date     $author                                 95/12/08
-012200*                                                                 95/12/08
-012300*    To use:    place operation code in $SOURCE-CONTROL and       95/12/08
-012400*               CALL "$SOURCE"                                    95/12/08
-012500*                   USING $SOURCE-CONTROL                         95/12/08
-012600*                                                                 95/12/08
-012700*    Returns:   If $SOURCE-FEEDBACK = SPACE, there were no        95/12/08
-012800*               errors.  Else $SOURCE-FEEDBACK indicates the      95/12/08
-012900*               cause or nature of the error.                     95/12/08
-013000*                                                                 95/12/08
-013100 01  $SOURCE-CONTROL.                                             95/12/08
-013200*CONTENTS                                                         95/12/08
-013300     02  $SOURCE-OPERATION       PIC X      VALUE SPACE.          95/12/08
-013400     02  $SOURCE-FEEDBACK        PIC X      VALUE SPACE.          95/12/08
-013500:close                                                            95/12/08
-013600:endif                                                            95/12/08
-013700:endif                                                            96/04/03
-013800                                                                  95/03/31
-013900:output $DIALOG.$ext                                              95/03/29
-014000:echo "lr I: building $DIALOG.$ext..."                            95/03/31
-014100*----------------------------------------------------------------*95/03/28
-014200*  $DIALOG.$ext - Libero dialog definitions for $SOURCE          *95/03/29
-014300*  Generated by Libero $version on $fulldate, $time.             *95/03/29
-014400*  Schema file used: $schema                                     *95/10/01
-014500*----------------------------------------------------------------*95/10/01
-014600                                                                  95/03/27
-014700 01  LR--DIALOG-CONSTANTS.                                        95/03/29
-014800     02  TERMINATE-EVENT         PIC S9(3)  COMP VALUE -1.        95/10/01
-014900:if check                                                         95/03/30
-015000     02  LR--NULL-EVENT          PIC S9(3)  COMP VALUE ZERO.      95/10/01
-015100:endif                                                            95/03/30
-015200:do event                                                         95/03/30
-015300     02  $NAME                   PIC S9(3)  COMP VALUE +$number.  95/03/29
-015400:enddo                                                            95/03/30
-015500     02  LR--DEFAULTS-STATE      PIC S9(3)  COMP VALUE +$defaults.95/04/01
-015600:do state                                                         95/10/01
-015700     02  LR--STATE-$NAME         PIC S9(3)  COMP VALUE +$number.  95/05/03
-015800:enddo                                                            95/03/30
-015900                                                                  95/03/27
-016000 01  LR--DIALOG-VARIABLES.                                        95/03/29
-016100     02  LR--EVENT               PIC S9(3)  COMP VALUE ZERO.      95/03/29
-016200     02  LR--STATE               PIC S9(3)  COMP VALUE ZERO.      95/03/29
-016300     02  LR--SAVEST              PIC S9(3)  COMP VALUE ZERO.      95/03/29
-016400     02  LR--INDEX               PIC S9(3)  COMP VALUE ZERO.      95/03/29
-016500     02  LR--VECPTR              PIC S9(3)  COMP VALUE ZERO.      95/03/29
-016600     02  LR--MODNBR              PIC S9(3)  COMP VALUE ZERO.      95/03/29
-016700     02  THE-NEXT-EVENT          PIC S9(3)  COMP VALUE ZERO.      95/03/29
-016800     02  THE-EXCEPTION-EVENT     PIC S9(3)  COMP VALUE ZERO.      95/03/29
-016900     02  EXCEPTION-RAISED        PIC X      VALUE SPACE.          95/03/29
-017000         88  EXCEPTION-IS-RAISED            VALUE "Y".            95/03/29
-017100:if module "Dialog-Call"                                          95/11/02
-017200:  if not event "Return"                                          95/11/02
-017300:     echo "lr E: you must define the 'Return' event              95/11/02
-017400:     exit 1                                                      95/11/02
-017500:  endif                                                          95/11/02
-017600:  declare int stack_max = 20                                     95/11/02
-017700     02  LR--STACK-SIZE          PIC S9(3)  COMP.                 95/11/02
-017800     02  LR--STACK               PIC S9(3)  COMP                  95/11/02
-017900                                            OCCURS $stack_max.    95/11/04
-018000:endif                                                            95/11/04
-018100                                                                  95/11/04
-018200:declare int iw                  # size of item in row            95/03/31
-018300:declare int rw                  # size of this row               95/03/31
-018400:if $states < 10                                                  95/03/30
-018500:  set iw=1                                                       95/03/31
-018600:else                                                             95/03/30
-018700:if $states < 100                                                 95/03/31
-018800:  set iw=2                                                       95/03/31
-018900:else                            #  assume max 999 states :-0     95/03/31
-019000:  set iw=3                                                       95/03/31
-019100:endif all                                                        95/03/31
-019200:set number_fmt = "%ld"                                           95/03/31
-019300:set row_first  = "%0$iw\ld"                                      95/03/31
-019400:set row_after  = "%0$iw\ld"                                      95/03/31
-019500:set number_fmt = "%03ld"                                         95/03/31
-019600:                                                                 95/03/30
-019700 01  LR--NEXT-STATES.                                             95/03/29
-019800:do nextst                                                        95/03/30
-019900:  set rw=$tally * $iw                                            95/03/31
-020000:  if $rw > 12                                                    95/03/31
-020100     02  FILLER                  PIC X($rw) VALUE                 95/03/31
-020200         "$row".                                                  95/03/29
-020300:  else                                                           95/03/31
-020400     02  FILLER                  PIC X($rw) VALUE "$row".         95/03/31
-020500:  endif                                                          95/03/31
-020600:  do overflow                                                    95/03/31
-020700:    set rw=$tally * $iw                                          95/03/31
-020800:    if $rw > 12                                                  95/03/31
-020900     02  FILLER                  PIC X($rw) VALUE                 95/03/31
-021000         "$row".                                                  95/03/31
-021100:    else                                                         95/03/31
-021200     02  FILLER                  PIC X($rw) VALUE "$row".         95/03/31
-021300:    endif                                                        95/03/31
-021400:  enddo                                                          95/03/31
-021500:enddo                                                            95/03/30
-021600 01  FILLER                      REDEFINES  LR--NEXT-STATES.      95/03/29
-021700     02  FILLER                             OCCURS $states TIMES. 95/03/29
-021800         03  LR--NEXTST          PIC 9($iw) OCCURS $events TIMES. 95/03/31
-021900                                                                  95/03/29
-022000:if $vectors < 10                                                 95/03/31
-022100:  set iw=1                                                       95/03/31
-022200:else                                                             95/03/31
-022300:if $vectors < 100                                                95/03/31
-022400:  set iw=2                                                       95/03/31
-022500:else                                                             95/03/31
-022600:  set iw=3                                                       95/03/31
-022700:endif all                                                        95/03/31
-022800:set number_fmt = "%ld"                                           95/03/31
-022900:set row_first  = "%0$iw\ld"                                      95/03/31
-023000:set row_after  = "%0$iw\ld"                                      95/03/31
-023100:set number_fmt = "%03ld"                                         95/03/31
-023200:                                                                 95/03/31
-023300 01  LR--ACTIONS.                                                 95/03/29
-023400:do action                                                        95/03/30
-023500:  set rw = $tally * $iw                                          95/03/31
-023600:  if $rw > 12                                                    95/03/31
-023700     02  FILLER                  PIC X($rw) VALUE                 95/03/31
-023800         "$row".                                                  95/03/31
-023900:  else                                                           95/03/31
-024000     02  FILLER                  PIC X($rw) VALUE "$row".         95/03/31
-024100:  endif                                                          95/03/31
-024200:  do overflow                                                    95/03/31
-024300:    set rw=$tally * $iw                                          95/03/31
-024400:    if $rw > 12                                                  95/03/31
-024500     02  FILLER                  PIC X($rw) VALUE                 95/03/31
-024600         "$row".                                                  95/03/31
-024700:    else                                                         95/03/31
-024800     02  FILLER                  PIC X($rw) VALUE "$row".         95/03/31
-024900:    endif                                                        95/03/31
-025000:  enddo                                                          95/03/31
-025100:enddo                                                            95/03/30
-025200 01  FILLER                      REDEFINES  LR--ACTIONS.          95/03/29
-025300     02  FILLER                             OCCURS $states TIMES. 95/03/29
-025400         03  LR--ACTION          PIC 9($iw) OCCURS $events TIMES. 95/03/31
-025500                                                                  95/03/29
-025600 01  LR--OFFSETS.                                                 95/03/29
-025700:do vector                                                        95/04/09
-025800     02  FILLER                  PIC S9(3)  COMP VALUE +$offset.  95/04/09
-025900:enddo                                                            95/03/30
-026000 01  FILLER                      REDEFINES  LR--OFFSETS.          95/03/29
-026100     02  LR--OFFSET              PIC S9(3)  OCCURS $vectors COMP. 95/11/04
-026200                                                                  95/03/29
-026300:declare int tblsize = 0         # total size of table            95/03/31
-026400:declare string null                                              95/03/31
-026500:if $modules < 10                                                 95/03/31
-026600:  set iw=1                                                       95/03/31
-026700:  set null="0"                                                   95/03/31
-026800:else                                                             95/03/31
-026900:if $modules < 100                                                95/03/31
-027000:  set iw=2                                                       95/03/31
-027100:  set null="00"                                                  95/03/31
-027200:else                                                             95/03/31
-027300:  set iw=3                                                       95/03/31
-027400:  set null="000"                                                 95/03/31
-027500:endif all                                                        95/03/31
-027600:set number_fmt = "%ld"                                           95/03/31
-027700:set row_first  = "%0$iw\ld"                                      95/03/31
-027800:set row_after  = "%0$iw\ld"                                      95/03/31
-027900:set number_fmt = "%03ld"                                         95/03/31
-028000:                                                                 95/03/31
-028100 01  LR--MODULES.                                                 95/03/29
-028200:do vector                                                        95/03/30
-028300:  set rw = $tally * $iw                                          95/03/31
-028400:  if $rw > 28                                                    95/03/31
-028500     02  FILLER                  PIC X($rw) VALUE                 95/03/31
-028600:    if "$row" = ""                                               95/12/11
-028700         "$null".                                                 95/12/11
-028800:    else                                                         95/12/11
-028900         "$row$null".                                             95/12/11
-029000:    endif                                                        95/12/11
-029100:  else                                                           95/03/30
-029200:    if "$row" = ""                                               95/12/11
-029300     02  FILLER  PIC X($rw) VALUE "$null".                        95/12/11
-029400:    else                                                         95/12/11
-029500     02  FILLER  PIC X($rw) VALUE "$row$null".                    95/12/11
-029600:    endif                                                        95/12/11
-029700:  endif                                                          95/03/30
-029800:  set tblsize = $tblsize + $tally                                95/03/31
-029900:enddo                                                            95/03/30
-030000 01  FILLER                      REDEFINES  LR--MODULES.          95/03/31
-030100     02  LR--MODULE              PIC 9($iw) OCCURS $tblsize TIMES.95/11/04
-030200                                                                  95/03/29
-030300:if animate                                                       95/10/01
-030400:push $style                     #  Set temporary animation style 95/11/18
-030500:option -style=normal                                             95/11/05
-030600 01  LR--MNAMES.                                                  95/10/01
-030700:  do module                                                      95/10/01
-030800     02  FILLER  PIC X(30) VALUE "$name".                         95/11/04
-030900:  enddo                                                          95/10/01
-031000 01  FILLER           REDEFINES  LR--MNAMES.                      95/10/01
-031100     02  LR--MNAME    PIC X(30)  OCCURS $modules TIMES.           95/10/01
-031200                                                                  95/10/01
-031300 01  LR--SNAMES.                                                  95/10/01
-031400:  do state                                                       95/10/01
-031500     02  FILLER  PIC X(30) VALUE "$name".                         95/11/04
-031600:  enddo                                                          95/10/01
-031700 01  FILLER           REDEFINES  LR--SNAMES.                      95/10/01
-031800     02  LR--SNAME    PIC X(30)  OCCURS $states TIMES.            95/10/01
-031900                                                                  95/10/01
-032000 01  LR--ENAMES.                                                  95/10/01
-032100:  do event                                                       95/10/01
-032200     02  FILLER  PIC X(30) VALUE "$name".                         95/11/04
-032300:  enddo                                                          95/10/01
-032400 01  FILLER           REDEFINES  LR--ENAMES.                      95/10/01
-032500     02  LR--ENAME    PIC X(30)  OCCURS $events TIMES.            95/10/02
-032600                                                                  95/10/01
-032700:pop $style                                                       95/11/18
-032800:option -style=$style                                             95/11/18
-032900:endif                                                            95/10/01
-033000:if "$model" = "main"                                             95/03/31
-033100 PROCEDURE DIVISION.                                              95/03/29
-033200:else                                                             95/03/31
-033300:if "$model" = "called"                                           95/06/25
-033400 LINKAGE SECTION.                                                 95/03/31
-033500                                                                  95/03/31
-033600 01  PROGRAM-CONTROL.                                             95/03/31
-033700:include "$SOURCE\R.$ext" "*CONTENTS"                             95/04/26
-033800                                                                  95/03/31
-033900 PROCEDURE DIVISION                                               95/03/31
-034000     USING PROGRAM-CONTROL                                        95/03/31
-034100     .                                                            95/03/31
-034200:else                                                             95/03/31
-034300:  echo "lr E: invalid /option - use /opt:model=[main|called]"    95/06/25
-034400:  exit 1                                                         95/03/31
-034500:endif all                                                        95/03/31
-034600                                                                  95/03/29
-034700 LR--BEGIN-PROGRAM.                                               95/03/29
-034800     MOVE  +1  TO LR--STATE                                       95/11/02
-034900:if module "Dialog-Call"                                          95/11/02
-035000     MOVE ZERO TO LR--STACK-SIZE                                  95/11/02
-035100:endif                                                            95/11/02
-035200     PERFORM INITIALISE-THE-PROGRAM                               95/03/29
-035300     PERFORM LR--EXECUTE-DIALOG                                   95/03/29
-035400       UNTIL THE-NEXT-EVENT = TERMINATE-EVENT                     95/03/29
-035500     .                                                            95/03/29
-035600 LR--END-PROGRAM.                                                 95/10/01
-035700     EXIT PROGRAM                                                 95/03/29
-035800     .                                                            95/03/29
-035900 LR--STOP-PROGRAM.                                                95/10/01
-036000     STOP RUN                                                     95/03/29
-036100     .                                                            95/03/29
-036200                                                                  95/10/01
-036300 LR--EXECUTE-DIALOG.                                              95/03/29
-036400     MOVE THE-NEXT-EVENT TO LR--EVENT                             95/03/29
-036500:if check                                                         95/03/29
-036600     IF LR--EVENT > $events OR LR--EVENT < 1                      95/03/29
-036700         DISPLAY "State " LR--STATE " - event " LR--EVENT         95/04/03
-036800                 " is out of range"                               95/10/01
-036900:  if "$console" != ""                                            95/10/01
-037000                 $console                                         95/10/01
-037100:  endif                                                          95/10/01
-037200         PERFORM LR--STOP-PROGRAM                                 95/11/04
-037300     .                                                            95/03/29
-037400:endif                                                            95/03/29
-037500     MOVE LR--STATE                         TO LR--SAVEST         95/03/29
-037600     MOVE LR--ACTION (LR--STATE, LR--EVENT) TO LR--INDEX          95/03/29
-037700:if defaults                                                      95/03/29
-037800*    IF NO ACTION FOR THIS EVENT, TRY THE DEFAULTS STATE          95/03/29
-037900     IF LR--INDEX = 0                                             95/03/29
-038000         MOVE LR--DEFAULTS-STATE                TO LR--STATE      95/04/01
-038100         MOVE LR--ACTION (LR--STATE, LR--EVENT) TO LR--INDEX      95/03/29
-038200     .                                                            95/03/29
-038300:endif                                                            95/03/29
-038400:if animate                                                       95/10/01
-038500     DISPLAY " "                                                  95/11/05
-038600     DISPLAY LR--SNAME (LR--STATE) ":"                            95/10/01
-038700:  if "$console" != ""                                            95/10/01
-038800             $console                                             95/10/01
-038900:  endif                                                          95/10/01
-039000     DISPLAY "    (--) " LR--ENAME (LR--EVENT)                    95/10/02
-039100:  if "$console" != ""                                            95/10/01
-039200             $console                                             95/10/01
-039300:  endif                                                          95/10/01
-039400:endif                                                            95/10/01
-039500:if check                                                         95/03/29
-039600     IF LR--INDEX = ZERO                                          95/03/29
-039700         DISPLAY "State " LR--STATE " - event " LR--EVENT         95/04/03
-039800                 " is not accepted"                               95/10/01
-039900:  if "$console" != ""                                            95/10/01
-040000                 $console                                         95/10/01
-040100:  endif                                                          95/10/01
-040200         PERFORM LR--STOP-PROGRAM                                 95/11/04
-040300     .                                                            95/03/29
-040400     MOVE     LR--NULL-EVENT     TO THE-NEXT-EVENT                95/03/31
-040500:endif                                                            95/03/29
-040600     MOVE     LR--NULL-EVENT     TO THE-EXCEPTION-EVENT           95/03/29
-040700     MOVE         SPACE          TO EXCEPTION-RAISED              95/03/29
-040800     MOVE LR--OFFSET (LR--INDEX) TO LR--VECPTR                    95/03/29
-040900     PERFORM LR--EXECUTE-ACTION-VECTOR                            95/03/29
-041000       VARYING LR--VECPTR FROM LR--VECPTR BY 1                    95/03/29
-041100         UNTIL LR--MODULE (LR--VECPTR) = ZERO                     95/03/29
-041200            OR EXCEPTION-IS-RAISED                                95/03/29
-041300                                                                  95/03/29
-041400     IF EXCEPTION-IS-RAISED                                       95/03/29
-041500         PERFORM LR--GET-EXCEPTION-EVENT                          95/03/29
-041600     ELSE                                                         95/03/29
-041700         MOVE LR--NEXTST (LR--STATE, LR--EVENT) TO LR--STATE      95/03/29
-041800     .                                                            95/03/29
-041900:if defaults                                                      95/05/18
-042000     IF LR--STATE = LR--DEFAULTS-STATE                            95/05/18
-042100         MOVE LR--SAVEST TO LR--STATE                             95/05/18
-042200     .                                                            95/05/18
-042300:endif                                                            95/05/18
-042400     IF THE-NEXT-EVENT = LR--NULL-EVENT                           95/03/29
-042500         PERFORM GET-EXTERNAL-EVENT                               95/03/31
-042600:if check                                                         96/02/03
-042700         IF THE-NEXT-EVENT = LR--NULL-EVENT                       95/03/31
-042800             DISPLAY "No event set after event " LR--EVENT        95/03/31
-042900                     " in state " LR--STATE                       95/10/01
-043000:  if "$console" != ""                                            95/10/01
-043100                     $console                                     95/10/01
-043200:  endif                                                          95/10/01
-043300             PERFORM LR--STOP-PROGRAM                             95/11/04
-043400:endif                                                            96/02/03
-043500     .                                                            95/03/29
-043600:                                                                 95/03/29
-043700:declare int    modto            # last of group of 10            95/08/07
-043800:declare int    modfrom          # first of group of 10           95/08/07
-043900:declare int    modbase          # last of previous group, or     95/08/07
-044000:declare int    modloop          # loop counter                   95/08/07
-044100:declare string modelse          # 'else' or spaces               95/08/07
-044200:set comma_before="ELSE"                                          95/03/29
-044300:set comma_last=""                                                95/03/29
-044400                                                                  95/03/29
-044500 LR--EXECUTE-ACTION-VECTOR.                                       95/03/29
-044600     MOVE LR--MODULE (LR--VECPTR) TO LR--MODNBR                   95/04/26
-044700:if animate                                                       95/10/01
-044800     DISPLAY "          + " LR--MNAME (LR--MODNBR)                95/10/01
-044900:  if "$console" != ""                                            95/10/01
-045000             $console                                             95/10/01
-045100:  endif                                                          95/10/01
-045200:endif                                                            95/10/01
-045300:set number_fmt = "%02ld"                                         95/03/31
-045400:if "$LEVEL" = "ANSI74"                                           95/03/29
-045500:if $modules > 10                # do gymnastics if > 10 modules  95/03/29
-045600:  set modto = $modules                                           95/03/29
-045700:  do while $modto > 10                                           95/03/29
-045800:    set modbase = ($modto - 1) / 10 * 10                         95/03/29
-045900:    set modfrom = $modbase + 1                                   95/03/29
-046000     IF LR--MODNBR > $modbase                                     95/03/29
-046100         PERFORM LR--EXECUTE-$modfrom-$modto                      95/03/29
-046200     ELSE                                                         95/03/29
-046300:    set modto = $modbase                                         95/03/29
-046400:  enddo                                                          95/03/29
-046500         PERFORM LR--EXECUTE-01-$modto                            95/03/29
-046600:endif                                                            95/03/29
-046700!    Calculate if we need to print a split header                 95/03/29
-046800:set modfrom = 1                                                  95/03/29
-046900:set modloop = 0                                                  95/03/29
-047000:do module                                                        95/03/29
-047100:  set modto = $modfrom + 9                                       95/03/29
-047200:  if $modto > $modules                                           95/03/29
-047300:    set modto = $modules                                         95/03/29
-047400:  endif                                                          95/03/29
-047500:  if $modules > 10                                               95/03/29
-047600:    if $modloop = 0                                              95/03/29
-047700     .                                                            95/03/29
-047800                                                                  95/03/29
-047900 LR--EXECUTE-$modfrom-$modto.                                     95/03/29
-048000:      set modfrom = $modfrom + 10                                95/03/29
-048100:      set modloop = 10                                           95/03/29
-048200:    endif                                                        95/03/29
-048300:    set modloop = $modloop - 1                                   95/03/29
-048400:  endif                                                          95/03/29
-048500     IF LR--MODNBR = $number                                      95/03/29
-048600:  set modelse="$comma"                                           95/03/29
-048700:  if $modules > 10                                               95/03/29
-048800:    if $modloop = 0                                              95/03/29
-048900:      set modelse=""                                             95/03/29
-049000:    endif                                                        95/03/29
-049100:  endif                                                          95/03/29
-049200         PERFORM $NAME                            $MODELSE        95/03/29
-049300:enddo                                                            95/03/29
-049400:else                                                             95/03/29
-049500:if "$LEVEL" = "ANSI85"                                           95/03/29
-049600     EVALUATE LR--MODNBR                                          95/03/29
-049700:  do module                                                      95/03/29
-049800         WHEN $number PERFORM $NAME                               95/03/29
-049900:  enddo                                                          95/03/29
-050000     END-EVALUATE                                                 95/03/29
-050100:else                                                             95/03/29
-050200:  echo "lr E: invalid /option - use /opt:level=[ansi74|ansi85]"  95/03/31
-050300:  exit 1                                                         95/03/29
-050400:endif all                                                        95/03/29
-050500     .                                                            95/03/29
-050600                                                                  95/03/29
-050700 LR--GET-EXCEPTION-EVENT.                                         95/03/29
-050800     IF THE-EXCEPTION-EVENT NOT = LR--NULL-EVENT                  95/03/29
-050900         MOVE THE-EXCEPTION-EVENT TO LR--EVENT                    95/03/29
-051000     .                                                            95/03/29
-051100     MOVE LR--EVENT TO THE-NEXT-EVENT                             95/03/29
-051200:if animate                                                       95/10/02
-051300     DISPLAY "    (=>) " LR--ENAME (LR--EVENT)                    95/10/02
-051400:  if "$console" != ""                                            95/10/02
-051500             $console                                             95/10/02
-051600:  endif                                                          95/10/02
-051700:endif                                                            95/10/02
-051800     .                                                            95/03/29
-051900                                                                  95/03/31
-052000:if module "Dialog-Call"                                          95/11/02
-052100 DIALOG-CALL.                                                     95/11/02
-052200     IF LR--STACK-SIZE < $stack_max                               95/11/02
-052300         ADD 1 TO LR--STACK-SIZE                                  95/11/05
-052400         MOVE LR--STATE TO LR--STACK (LR--STACK-SIZE)             95/11/02
-052500     ELSE                                                         95/11/02
-052600         DISPLAY "State " LR--STATE " - Dialog-Call overflow"     95/11/02
-052700         PERFORM LR--STOP-PROGRAM                                 95/11/04
-052800     .                                                            95/11/02
-052900                                                                  95/11/02
-053000 DIALOG-RETURN.                                                   95/11/02
-053100     IF LR--STACK-SIZE > ZERO                                     95/11/02
-053200         MOVE LR--STACK (LR--STACK-SIZE) TO LR--STATE             95/11/02
-053300         MOVE        RETURN-EVENT        TO THE-EXCEPTION-EVENT   95/11/05
-053400         MOVE           "YES"            TO EXCEPTION-RAISED      95/11/05
-053500         ADD -1 TO LR--STACK-SIZE                                 95/11/05
-053600     ELSE                                                         95/11/02
-053700         DISPLAY "State " LR--STATE " - Dialog-Return underflow"  95/11/02
-053800         PERFORM LR--STOP-PROGRAM                                 95/11/04
-053900     .                                                            95/11/02
-054000:endif                                                            95/11/02
-054100:close                                                            95/03/29
-054200!  Generate stubs for all modules not yet defined in source       95/03/29
-054300                                                                  95/03/31
-054400:internal "initialise_the_program"                                95/05/19
-054500:internal "get_external_event"                                    95/05/19
-054600:set stub_first   = "*"                                           95/11/03
-054700:set stub_between = "*"                                           95/11/03
-054800:set stub_last    = "*"                                           95/11/03
-054900:set stub_width   = 66                                            95/11/03
-055000:set module_line = " %s."                                         95/11/03
-055100:do stubs $SOURCE.cob $DIALOG.$ext                                95/11/02
-055200                                                                  95/03/29
-055300 $NAME.                                                           95/03/31
-055400:include optional $template "<$module_name>" "<END>"              95/12/18
-055500:if $included = 0                                                 95/12/18
-055600     EXIT                                                         95/12/18
-055700:endif                                                            95/12/18
-055800     .                                                            95/03/29
-055900:enddo                                                            95/03/29
+001900!              -opt:trace=yes    - write animate trace to a file  09/01/06
+002000!              -opt:recover=yes - write recovery record on stop   09/01/13
+002100!              -opt:widefields=yes - widen state/event/module     09/01/27
+002200!              -opt:runtrace=yes - runtime on/off animate         09/01/27
+002300!              -opt:template=xxx - template file (TEMPLATE.cob)   95/12/18
+002400!                                                                 95/03/27
+002500!              I recommend that your dialog carries the program   95/03/27
+002600!              name followed by 'd', with extension '.l'.         95/03/27
+002700!                                                                 95/03/27
+002800!              Assumes linkage section in $SOURCE\R.$ext.         95/12/08
+002900!                                                                 95/03/27
+003000!  ------------------ GPL Licensed Source Code ------------------ 95/03/29
+003100!  iMatix makes this software available under the GNU General     95/03/29
+003200!  Public License (GPL) license for open source projects.  For    95/03/29
+003300!  details of the GPL license please see www.gnu.org or read the  95/03/29
+003400!  file license.gpl provided in this package.                     95/03/29
+003500!                                                                 95/03/29
+003600!  This program is free software; you can redistribute it and/or  95/03/29
+003700!  modify it under the terms of the GNU General Public License as 95/03/29
+003800!  published by the Free Software Foundation; either version 2 of 95/03/29
+003900!  the License, or (at your option) any later version.            95/03/29
+004000!                                                                 95/03/29
+004100!  This program is distributed in the hope that it will be useful,95/03/29
+004200!  but WITHOUT ANY WARRANTY; without even the implied warranty of 95/03/29
+004300!  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the  95/03/29
+004400!  GNU General Public License for more details.                   95/03/29
+004500!                                                                 95/03/29
+004600!  You should have received a copy of the GNU General Public      95/03/29
+004700!  License along with this program in the file 'license.gpl'; if  95/03/29
+004800!  not, write to the Free Software Foundation, Inc., 59 Temple    95/03/29
+004900!  Place - Suite 330, Boston, MA 02111-1307, USA.                 95/03/29
+005000!                                                                 95/03/29
+005100!  You can also license this software under iMatix's General Terms95/03/29
+005200!  of Business (GTB) for commercial projects.  If you have not    95/03/29
+005300!  explicitly licensed this software under the iMatix GTB you may 95/03/29
+005400!  only use it under the terms of the GNU General Public License. 95/03/29
+005500!                                                                 95/03/29
+005600!  For more information, send an email to info@imatix.com.        95/03/29
+005700!  -------------------------------------------------------------- 95/03/29
+005800!=================================================================95/03/27
+005900                                                                  95/03/31
+006000:set array_base = 1                                               95/12/08
+006100:set row_width  = 48                 # If $row is longer, wrap    95/12/08
+006200                                                                  95/12/08
+006300:declare string ext = "cbl"          # works best on Unix         95/12/08
+006400:declare string level = "ansi74"     # most portable code         95/12/08
+006500:declare string model = "main"       # main program               95/12/08
+006600:declare string console = ""         # e.g. 'UPON TERMINAL'       95/12/08
+006700:declare string trace = "no"         # -opt:trace=yes audit file  09/01/06
+006800:declare string recover = "no"       # -opt:recover=yes on stop   09/01/13
+006900:declare string need_files = "no"    # any file needed?           09/01/13
+007000:declare string widefields = "no" # -opt:widefields wide flds     09/01/27
+007100:declare string runtrace = "no"   # -opt:runtrace=yes toggle      09/01/27
+007200:declare string need_animate     # console/file trace on?         09/01/27
+007300:declare string need_linkage     # called or service - linkage?   09/02/03
+007400:if "$trace" = "yes"                                              09/01/13
+007500:  set need_files = "yes"                                         09/01/13
+007600:endif                                                            09/01/13
+007700:if "$recover" = "yes"                                            09/01/13
+007800:  set need_files = "yes"                                         09/01/13
+007900:endif                                                            09/01/13
+008000:if animate                                                       09/02/10
+008100:  set need_animate = "yes"                                       09/02/10
+008200:else                                                             09/02/10
+008300:  if "$runtrace" = "yes"                                         09/02/10
+008400:    set need_animate = "yes"                                     09/02/10
+008500:  else                                                           09/02/10
+008600:    if "$trace" = "yes"                                          09/02/10
+008700:      set need_animate = "yes"                                   09/02/10
+008800:    else                                                         09/02/10
+008900:      set need_animate = "no"                                    09/02/10
+009000:    endif                                                        09/02/10
+009100:  endif                                                          09/02/10
+009200:endif                                                            09/02/10
+009300:if "$model" = "called"                                           09/02/03
+009400:  set need_linkage = "yes"                                       09/02/03
+009500:else                                                             09/02/03
+009600:  if "$model" = "service"                                        09/02/03
+009700:    set need_linkage = "yes"                                     09/02/03
+009800:  else                                                           09/02/03
+009900:    set need_linkage = "no"                                      09/02/03
+010000:  endif                                                          09/02/03
+010100:endif                                                            09/02/03
+010200:declare string template="TEMPLATE.cob"                           95/12/18
+010300:option -style=cobol -noidle                                      95/12/08
+010400                                                                  95/12/08
+010500!  Check that program name and dialog name are different          95/03/29
+010600                                                                  95/03/31
+010700:if "$source" = "$dialog"                                         95/10/01
+010800:  if "$ext" = "cob"                                              98/07/14
+010900:    echo "lr E: dialog cannot have same name as source file"     95/04/01
+011000:    exit 1                                                       95/04/01
+011100:  endif                                                          98/07/14
+011200:endif                                                            95/03/31
+011300                                                                  95/03/31
+011400!  Generate skeleton program if none already exists               95/03/29
+011500                                                                  95/03/31
+011600:if not exist $SOURCE.cob                                         95/04/01
+011700:echo "lr I: creating skeleton program $SOURCE.cob..."            95/04/01
+011800:output $SOURCE.cob                                               95/04/01
+011900 IDENTIFICATION DIVISION.                                         95/03/29
+012000 PROGRAM-ID.    $SOURCE.                                          95/03/29
+012100                                                                  95/03/29
+012200 AUTHOR.        $AUTHOR.                                          95/04/01
+012300 DATE-WRITTEN.  $DATE                                             95/03/29
+012400     -REVISED:  $DATE.                                            95/03/29
+012500:include optional $template "<HEADER>" "<END>"                    95/12/18
+012600                                                                  95/12/18
+012700 ENVIRONMENT DIVISION.                                            95/03/29
+012800                                                                  95/03/29
+012900 CONFIGURATION SECTION.                                           95/03/29
+013000 SOURCE-COMPUTER. PORTABLE.                                       95/03/29
+013100 OBJECT-COMPUTER. PORTABLE.                                       95/03/29
+013200                                                                  09/01/06
+013300:if "$need_files" = "yes"                                         09/01/13
+013400 INPUT-OUTPUT SECTION.                                            09/01/13
+013500                                                                  09/01/13
+013600 FILE-CONTROL.                                                    09/01/13
+013700:if "$trace" = "yes"                                              09/01/13
+013800     SELECT LR--TRACE-FILE      ASSIGN TO "TRCFILE"               09/01/13
+013900                                 ORGANIZATION IS SEQUENTIAL.      09/01/13
+014000:endif                                                            09/01/13
+014100:if "$recover" = "yes"                                            09/01/13
+014200     SELECT LR--RECOVERY-FILE   ASSIGN TO "RECOVER"               09/01/13
+014300                                 ORGANIZATION IS SEQUENTIAL.      09/01/13
+014400:endif                                                            09/01/13
+014500:endif                                                            09/01/13
+014600                                                                  95/03/29
+014700 DATA DIVISION.                                                   95/03/29
+014800                                                                  95/03/29
+014900:if "$need_files" = "yes"                                         09/01/13
+015000 FILE SECTION.                                                    09/01/13
+015100                                                                  09/01/13
+015200:if "$trace" = "yes"                                              09/01/13
+015300 FD  LR--TRACE-FILE                                               09/01/13
+015400     LABEL RECORDS ARE STANDARD.                                  09/01/13
+015500 01  LR--TRACE-RECORD           PIC X(80).                        09/01/13
+015600                                                                  09/01/13
+015700:endif                                                            09/01/13
+015800:if "$recover" = "yes"                                            09/01/13
+015900 FD  LR--RECOVERY-FILE                                            09/01/13
+016000     LABEL RECORDS ARE STANDARD.                                  09/01/13
+016100 01  LR--RECOVERY-RECORD        PIC X(80).                        09/01/13
+016200                                                                  09/01/13
+016300:endif                                                            09/01/13
+016400:endif                                                            09/01/13
+016500 WORKING-STORAGE SECTION.                                         95/03/29
+016600:include optional $template "<DATA>" "<END>"                      95/12/18
+016700                                                                  95/12/18
+016800*DIALOG DATA AND INTERPRETER.                                     95/03/29
+016900 COPY $DIALOG.                                                    95/03/29
+017000                                                                  95/03/29
+017100*******************   INITIALISE THE PROGRAM   *******************95/08/07
+017200                                                                  95/03/29
+017300 INITIALISE-THE-PROGRAM.                                          95/03/29
+017400     MOVE OK-EVENT TO THE-NEXT-EVENT                              95/03/29
+017500:if "$trace" = "yes"                                              09/01/06
+017600     OPEN OUTPUT LR--TRACE-FILE                                   09/01/06
+017700:endif                                                            09/01/06
+017800:if "$recover" = "yes"                                            09/01/13
+017900     OPEN OUTPUT LR--RECOVERY-FILE                                09/01/13
+018000:endif                                                            09/01/13
+018100:if "$runtrace" = "yes"                                           09/01/27
+018200 ACCEPT LR--TRACE-ON FROM ENVIRONMENT "LRTRACE"                   09/01/27
+018300:endif                                                            09/01/27
+018400:include optional $template "<Initialise-The-Program>" "<END>"    95/12/18
+018500     .                                                            95/03/29
+018600                                                                  95/03/29
+018700*********************   GET EXTERNAL EVENT   *********************95/03/31
+018800                                                                  95/03/31
+018900 GET-EXTERNAL-EVENT.                                              95/03/31
+019000:include optional $template "<Get-External-Event>" "<END>"        95/12/18
+019100:if $included = 0                                                 95/12/18
+019200     EXIT                                                         95/03/31
+019300:endif                                                            95/12/18
+019400     .                                                            95/03/31
+019500                                                                  95/03/31
+019600********************   TERMINATE THE PROGRAM   *******************95/08/07
+019700                                                                  95/03/29
+019800 TERMINATE-THE-PROGRAM.                                           95/03/29
+019900     MOVE TERMINATE-EVENT TO THE-NEXT-EVENT                       95/03/29
+020000:if "$trace" = "yes"                                              09/01/06
+020100     CLOSE LR--TRACE-FILE                                         09/01/06
+020200:endif                                                            09/01/06
+020300:if "$recover" = "yes"                                            09/01/13
+020400     CLOSE LR--RECOVERY-FILE                                      09/01/13
+020500:endif                                                            09/01/13
+020600:include optional $template "<Terminate-The-Program>" "<END>"     95/12/18
+020700     .                                                            95/03/29
+020800:close                                                            95/04/01
+020900:endif                                                            95/04/01
+021000:if "$need_linkage" = "yes"                                       09/02/03
+021100:if not exist "$SOURCE\R.$ext"                                    95/12/08
+021200:echo "lr I: creating linkage copybook $SOURCE\R.$ext..."         95/12/08
+021300:output $SOURCE\R.$ext                                            95/12/08
+021400*    Copybook for calling $SOURCE                                 95/12/08
+021500*                                                                 95/12/08
+021600*    Generated: $date     Libero $version                         95/12/08
+021700*    Revised:   $date     $author                                 95/12/08
+021800*                                                                 95/12/08
+021900*    To use:    place operation code in $SOURCE-OPERATION and     95/12/08
+022000*               CALL "$SOURCE"                                    95/12/08
+022100*                   USING $SOURCE-CONTROL                         95/12/08
+022200*                                                                 95/12/08
+022300*    Returns:   If $SOURCE-FEEDBACK = SPACES, there were no       09/01/27
+022400*               errors.  Else $SOURCE-FEEDBACK indicates the      95/12/08
+022500*               cause or nature of the error, and                 09/01/27
+022600*               $SOURCE-CORRELID identifies the request that      09/01/27
+022700*               the caller supplied it for.                       09/01/27
+022800 01  $SOURCE-CONTROL.                                             95/12/08
+022900*CONTENTS                                                         95/12/08
+023000     02  $SOURCE-OPERATION       PIC X(4)   VALUE SPACES.         09/01/27
+023100     02  $SOURCE-FEEDBACK        PIC X(4)   VALUE SPACES.         09/01/27
+023200     02  $SOURCE-CORRELID        PIC X(12)  VALUE SPACES.         09/01/27
+023300:close                                                            95/12/08
+023400:endif                                                            95/12/08
+023500:endif                                                            96/04/03
+023600                                                                  95/03/31
+023700:output $DIALOG.$ext                                              95/03/29
+023800:echo "lr I: building $DIALOG.$ext..."                            95/03/31
+023900*----------------------------------------------------------------*95/03/28
+024000*  $DIALOG.$ext - Libero dialog definitions for $SOURCE          *95/03/29
+024100*  Generated by Libero $version on $fulldate, $time.             *95/03/29
+024200*  Schema file used: $schema                                     *95/10/01
+024300*----------------------------------------------------------------*95/10/01
+024400                                                                  95/03/27
+024500:declare string swidth   # width of state/event fields            09/01/27
+024600:declare string uswidth  # unsigned width, same range             09/01/27
+024700:if "$widefields" = "yes"                                         09/01/27
+024800:  set swidth  = "S9(4)"                                          09/01/27
+024900:  set uswidth = "9(4)"                                           09/01/27
+025000:else                                                             09/01/27
+025100:  set swidth  = "S9(3)"                                          09/01/27
+025200:  set uswidth = "9(3)"                                           09/01/27
+025300:endif                                                            09/01/27
+025400                                                                  09/01/27
+025500 01  LR--DIALOG-CONSTANTS.                                        95/03/29
+025600     02  TERMINATE-EVENT         PIC $swidth  COMP VALUE -1.      95/10/01
+025700:if check                                                         95/03/30
+025800     02  LR--NULL-EVENT          PIC $swidth  COMP VALUE ZERO.    95/10/01
+025900:endif                                                            95/03/30
+026000:do event                                                         95/03/30
+026100     02  $NAME                   PIC $swidth  COMP VALUE +$number.95/03/29
+026200:enddo                                                            95/03/30
+026300     02  LR--DEFAULTS-STATE     PIC $swidth COMP VALUE +$defaults.95/04/01
+026400:do state                                                         95/10/01
+026500     02  LR--STATE-$NAME         PIC $swidth  COMP VALUE +$number.95/05/03
+026600:enddo                                                            95/03/30
+026700                                                                  95/03/27
+026800 01  LR--DIALOG-VARIABLES.                                        95/03/29
+026900     02  LR--EVENT               PIC $swidth  COMP VALUE ZERO.    95/03/29
+027000     02  LR--STATE               PIC $swidth  COMP VALUE ZERO.    95/03/29
+027100     02  LR--SAVEST              PIC $swidth  COMP VALUE ZERO.    95/03/29
+027200     02  LR--INDEX               PIC $swidth  COMP VALUE ZERO.    95/03/29
+027300     02  LR--VECPTR              PIC $swidth  COMP VALUE ZERO.    95/03/29
+027400     02  LR--MODNBR              PIC $swidth  COMP VALUE ZERO.    95/03/29
+027500     02  THE-NEXT-EVENT          PIC $swidth  COMP VALUE ZERO.    95/03/29
+027600     02  THE-EXCEPTION-EVENT     PIC $swidth  COMP VALUE ZERO.    95/03/29
+027700     02  EXCEPTION-RAISED        PIC X      VALUE SPACE.          95/03/29
+027800         88  EXCEPTION-IS-RAISED            VALUE "Y".            95/03/29
+027900:if "$runtrace" = "yes"                                           09/01/27
+028000     02  LR--TRACE-ON           PIC X      VALUE "N".             09/01/27
+028100         88  LR--TRACE-IS-ON              VALUE "Y".              09/01/27
+028200:endif                                                            09/01/27
+028300:if "$model" = "service"                                          09/02/03
+028400     02  LR--FIRST-CALL         PIC X      VALUE "Y".             09/02/03
+028500         88  LR--IS-FIRST-CALL            VALUE "Y".              09/02/03
+028600:endif                                                            09/02/03
+028700:if defaults                                                      09/02/10
+028800     02  LR--DEFAULTS-COUNT     PIC S9(5)  COMP VALUE ZERO.       09/02/10
+028900     02  LR--DEFAULTS-USED      PIC X      VALUE "N".             09/02/10
+029000         88  LR--DEFAULTS-WAS-USED        VALUE "Y".              09/02/10
+029100:endif                                                            09/02/10
+029200:if module "Dialog-Call"                                          95/11/02
+029300:  if not event "Return"                                          95/11/02
+029400:     echo "lr E: you must define the 'Return' event              95/11/02
+029500:     exit 1                                                      95/11/02
+029600:  endif                                                          95/11/02
+029700:  declare int stack_max = 20                                     95/11/02
+029800:  declare int stack_warn = $stack_max * 80 / 100                 09/01/20
+029900     02  LR--STACK-SIZE          PIC $swidth  COMP.               95/11/02
+030000     02  LR--STACK-WARN          PIC $swidth  COMP                09/01/20
+030100                                 VALUE +$stack_warn.               09/01/20
+030200     02  LR--STACK               PIC $swidth  COMP                95/11/02
+030300                                            OCCURS $stack_max.    95/11/04
+030400:endif                                                            95/11/04
+030500                                                                  95/11/04
+030600:if "$recover" = "yes"                                            09/01/13
+030700 01  LR--RECOVERY-LINE.                                           09/01/13
+030800     02  LR--RECOVERY-OUT-STATE  PIC $swidth.                     09/01/13
+030900     02  FILLER                  PIC X      VALUE SPACE.          09/01/13
+031000     02  LR--RECOVERY-OUT-EVENT  PIC $swidth.                     09/01/13
+031100:endif                                                            09/01/13
+031200                                                                  09/01/13
+031300:declare int iw                  # size of item in row            95/03/31
+031400:declare int rw                  # size of this row               95/03/31
+031500:if $states < 10                                                  95/03/30
+031600:  set iw=1                                                       95/03/31
+031700:else                                                             95/03/30
+031800:if $states < 100                                                 95/03/31
+031900:  set iw=2                                                       95/03/31
+032000:else                                                             09/01/27
+032100:if $states < 1000                                                09/01/27
+032200:  set iw=3                                                       09/01/27
+032300:else                                                             09/01/27
+032400:if "$widefields" = "yes"                                         09/01/27
+032500:  set iw=4                                                       09/01/27
+032600:else                                                             09/01/27
+032700:  echo "lr E: over 999 states - rerun with -opt:widefields=yes"  09/01/27
+032800:  exit 1                                                         09/01/27
+032900:endif all                                                        09/01/27
+033000:set number_fmt = "%ld"                                           95/03/31
+033100:set row_first  = "%0$iw\ld"                                      95/03/31
+033200:set row_after  = "%0$iw\ld"                                      95/03/31
+033300:set number_fmt = "%03ld"                                         95/03/31
+033400:                                                                 95/03/30
+033500 01  LR--NEXT-STATES.                                             95/03/29
+033600:do nextst                                                        95/03/30
+033700:  set rw=$tally * $iw                                            95/03/31
+033800:  if $rw > 12                                                    95/03/31
+033900     02  FILLER                  PIC X($rw) VALUE                 95/03/31
+034000         "$row".                                                  95/03/29
+034100:  else                                                           95/03/31
+034200     02  FILLER                  PIC X($rw) VALUE "$row".         95/03/31
+034300:  endif                                                          95/03/31
+034400:  do overflow                                                    95/03/31
+034500:    set rw=$tally * $iw                                          95/03/31
+034600:    if $rw > 12                                                  95/03/31
+034700     02  FILLER                  PIC X($rw) VALUE                 95/03/31
+034800         "$row".                                                  95/03/31
+034900:    else                                                         95/03/31
+035000     02  FILLER                  PIC X($rw) VALUE "$row".         95/03/31
+035100:    endif                                                        95/03/31
+035200:  enddo                                                          95/03/31
+035300:enddo                                                            95/03/30
+035400 01  FILLER                      REDEFINES  LR--NEXT-STATES.      95/03/29
+035500     02  FILLER                             OCCURS $states TIMES. 95/03/29
+035600         03  LR--NEXTST          PIC 9($iw) OCCURS $events TIMES. 95/03/31
+035700                                                                  95/03/29
+035800:if $vectors < 10                                                 95/03/31
+035900:  set iw=1                                                       95/03/31
+036000:else                                                             95/03/31
+036100:if $vectors < 100                                                09/01/27
+036200:  set iw=2                                                       09/01/27
+036300:else                                                             09/01/27
+036400:if $vectors < 1000                                               09/01/27
+036500:  set iw=3                                                       09/01/27
+036600:else                                                             09/01/27
+036700:if "$widefields" = "yes"                                         09/01/27
+036800:  set iw=4                                                       09/01/27
+036900:else                                                             09/01/27
+037000:  echo "lr E: over 999 vectors - rerun with -opt:widefields=yes" 09/01/27
+037100:  exit 1                                                         09/01/27
+037200:endif all                                                        09/01/27
+037300:set number_fmt = "%ld"                                           95/03/31
+037400:set row_first  = "%0$iw\ld"                                      95/03/31
+037500:set row_after  = "%0$iw\ld"                                      95/03/31
+037600:set number_fmt = "%03ld"                                         95/03/31
+037700:                                                                 95/03/31
+037800 01  LR--ACTIONS.                                                 95/03/29
+037900:do action                                                        95/03/30
+038000:  set rw = $tally * $iw                                          95/03/31
+038100:  if $rw > 12                                                    95/03/31
+038200     02  FILLER                  PIC X($rw) VALUE                 95/03/31
+038300         "$row".                                                  95/03/31
+038400:  else                                                           95/03/31
+038500     02  FILLER                  PIC X($rw) VALUE "$row".         95/03/31
+038600:  endif                                                          95/03/31
+038700:  do overflow                                                    95/03/31
+038800:    set rw=$tally * $iw                                          95/03/31
+038900:    if $rw > 12                                                  95/03/31
+039000     02  FILLER                  PIC X($rw) VALUE                 95/03/31
+039100         "$row".                                                  95/03/31
+039200:    else                                                         95/03/31
+039300     02  FILLER                  PIC X($rw) VALUE "$row".         95/03/31
+039400:    endif                                                        95/03/31
+039500:  enddo                                                          95/03/31
+039600:enddo                                                            95/03/30
+039700 01  FILLER                      REDEFINES  LR--ACTIONS.          95/03/29
+039800     02  FILLER                             OCCURS $states TIMES. 95/03/29
+039900         03  LR--ACTION          PIC 9($iw) OCCURS $events TIMES. 95/03/31
+040000                                                                  95/03/29
+040100 01  LR--OFFSETS.                                                 95/03/29
+040200:do vector                                                        95/04/09
+040300     02  FILLER                  PIC $swidth  COMP VALUE +$offset.95/04/09
+040400:enddo                                                            95/03/30
+040500 01  FILLER                      REDEFINES  LR--OFFSETS.          95/03/29
+040600     02  LR--OFFSET              PIC $swidth OCCURS $vectors COMP.95/11/04
+040700                                                                  95/03/29
+040800:declare int tblsize = 0         # total size of table            95/03/31
+040900:declare string null                                              95/03/31
+041000:if $modules < 10                                                 95/03/31
+041100:  set iw=1                                                       95/03/31
+041200:  set null="0"                                                   95/03/31
+041300:else                                                             95/03/31
+041400:if $modules < 100                                                09/01/27
+041500:  set iw=2                                                       09/01/27
+041600:  set null="00"                                                  09/01/27
+041700:else                                                             09/01/27
+041800:if $modules < 1000                                               09/01/27
+041900:  set iw=3                                                       09/01/27
+042000:  set null="000"                                                 09/01/27
+042100:else                                                             09/01/27
+042200:if "$widefields" = "yes"                                         09/01/27
+042300:  set iw=4                                                       09/01/27
+042400:  set null="0000"                                                09/01/27
+042500:else                                                             09/01/27
+042600:  echo "lr E: over 999 modules - rerun with -opt:widefields=yes" 09/01/27
+042700:  exit 1                                                         09/01/27
+042800:endif all                                                        09/01/27
+042900:set number_fmt = "%ld"                                           95/03/31
+043000:set row_first  = "%0$iw\ld"                                      95/03/31
+043100:set row_after  = "%0$iw\ld"                                      95/03/31
+043200:set number_fmt = "%03ld"                                         95/03/31
+043300:                                                                 95/03/31
+043400 01  LR--MODULES.                                                 95/03/29
+043500:do vector                                                        95/03/30
+043600:  set rw = $tally * $iw                                          95/03/31
+043700:  if $rw > 28                                                    95/03/31
+043800     02  FILLER                  PIC X($rw) VALUE                 95/03/31
+043900:    if "$row" = ""                                               95/12/11
+044000         "$null".                                                 95/12/11
+044100:    else                                                         95/12/11
+044200         "$row$null".                                             95/12/11
+044300:    endif                                                        95/12/11
+044400:  else                                                           95/03/30
+044500:    if "$row" = ""                                               95/12/11
+044600     02  FILLER  PIC X($rw) VALUE "$null".                        95/12/11
+044700:    else                                                         95/12/11
+044800     02  FILLER  PIC X($rw) VALUE "$row$null".                    95/12/11
+044900:    endif                                                        95/12/11
+045000:  endif                                                          95/03/30
+045100:  set tblsize = $tblsize + $tally                                95/03/31
+045200:enddo                                                            95/03/30
+045300 01  FILLER                      REDEFINES  LR--MODULES.          95/03/31
+045400     02  LR--MODULE              PIC 9($iw) OCCURS $tblsize TIMES.95/11/04
+045500                                                                  95/03/29
+045600:if "$need_animate" = "yes"                                       95/10/01
+045700:push $style                     #  Set temporary animation style 95/11/18
+045800:option -style=normal                                             95/11/05
+045900 01  LR--MNAMES.                                                  95/10/01
+046000:  do module                                                      95/10/01
+046100     02  FILLER  PIC X(30) VALUE "$name".                         95/11/04
+046200:  enddo                                                          95/10/01
+046300 01  FILLER           REDEFINES  LR--MNAMES.                      95/10/01
+046400     02  LR--MNAME    PIC X(30)  OCCURS $modules TIMES.           95/10/01
+046500                                                                  95/10/01
+046600 01  LR--SNAMES.                                                  95/10/01
+046700:  do state                                                       95/10/01
+046800     02  FILLER  PIC X(30) VALUE "$name".                         95/11/04
+046900:  enddo                                                          95/10/01
+047000 01  FILLER           REDEFINES  LR--SNAMES.                      95/10/01
+047100     02  LR--SNAME    PIC X(30)  OCCURS $states TIMES.            95/10/01
+047200                                                                  95/10/01
+047300 01  LR--ENAMES.                                                  95/10/01
+047400:  do event                                                       95/10/01
+047500     02  FILLER  PIC X(30) VALUE "$name".                         95/11/04
+047600:  enddo                                                          95/10/01
+047700 01  FILLER           REDEFINES  LR--ENAMES.                      95/10/01
+047800     02  LR--ENAME    PIC X(30)  OCCURS $events TIMES.            95/10/02
+047900                                                                  95/10/01
+048000                                                                  09/01/06
+048100:if "$trace" = "yes"                                              09/01/06
+048200 01  LR--TRACE-LINE.                                              09/01/06
+048300     02  LR--TRACE-OUT-DATE     PIC 9(6).                         09/01/06
+048400     02  FILLER                 PIC X      VALUE SPACE.           09/01/06
+048500     02  LR--TRACE-OUT-TIME     PIC 9(8).                         09/01/06
+048600     02  FILLER                 PIC X      VALUE SPACE.           09/01/06
+048700     02  LR--TRACE-OUT-TEXT     PIC X(60)  VALUE SPACE.           09/01/06
+048800:endif                                                            09/01/06
+048900:pop $style                                                       95/11/18
+049000:option -style=$style                                             95/11/18
+049100:endif                                                            95/10/01
+049200:if "$model" = "main"                                             95/03/31
+049300 PROCEDURE DIVISION.                                              95/03/29
+049400:else                                                             95/03/31
+049500:if "$need_linkage" = "yes"                                       09/02/03
+049600 LINKAGE SECTION.                                                 95/03/31
+049700                                                                  95/03/31
+049800 01  PROGRAM-CONTROL.                                             95/03/31
+049900:include "$SOURCE\R.$ext" "*CONTENTS"                             95/04/26
+050000                                                                  95/03/31
+050100 PROCEDURE DIVISION                                               95/03/31
+050200     USING PROGRAM-CONTROL                                        95/03/31
+050300     .                                                            95/03/31
+050400:else                                                             95/03/31
+050500:  echo "lr E: bad /option - use /opt:model=[main|called|service]"09/02/10
+050600:  exit 1                                                         95/03/31
+050700:endif all                                                        95/03/31
+050800                                                                  95/03/29
+050900 LR--BEGIN-PROGRAM.                                               95/03/29
+051000:if "$model" = "service"                                          09/02/10
+051100*    A NEW CALL STARTS A NEW DIALOG RUN WHEN THIS IS THE VERY     09/02/10
+051200*    FIRST CALL, OR THE PREVIOUS DIALOG RUN TO COMPLETION (OR     09/02/10
+051300*    ABENDED - LR--STOP-PROGRAM RE-ARMS LR--FIRST-CALL ON THAT    09/02/10
+051400*    PATH TOO).  RE-INITIALISING RE-OPENS LR--TRACE-FILE/         09/02/10
+051500*    LR--RECOVERY-FILE, WHICH TERMINATE-THE-PROGRAM OR            09/02/10
+051600*    LR--STOP-PROGRAM CLOSED AT THE END OF THE LAST RUN.          09/02/10
+051700     IF LR--IS-FIRST-CALL OR THE-NEXT-EVENT = TERMINATE-EVENT     09/02/10
+051800         MOVE  +1  TO LR--STATE                                   09/02/10
+051900:if module "Dialog-Call"                                          09/02/10
+052000         MOVE ZERO TO LR--STACK-SIZE                              09/02/10
+052100:endif                                                            09/02/10
+052200         PERFORM INITIALISE-THE-PROGRAM                           09/02/10
+052300         MOVE "N" TO LR--FIRST-CALL                               09/02/10
+052400     .                                                            09/02/03
+052500:else                                                             09/02/03
+052600     MOVE  +1  TO LR--STATE                                       95/11/02
+052700:if module "Dialog-Call"                                          95/11/02
+052800     MOVE ZERO TO LR--STACK-SIZE                                  95/11/02
+052900:endif                                                            95/11/02
+053000     PERFORM INITIALISE-THE-PROGRAM                               95/03/29
+053100:endif                                                            09/02/03
+053200     PERFORM LR--EXECUTE-DIALOG                                   95/03/29
+053300       UNTIL THE-NEXT-EVENT = TERMINATE-EVENT                     95/03/29
+053400     .                                                            95/03/29
+053500 LR--END-PROGRAM.                                                 95/10/01
+053600:if "$model" = "service"                                          09/02/03
+053700     GOBACK                                                       09/02/03
+053800:else                                                             09/02/03
+053900     EXIT PROGRAM                                                 95/03/29
+054000:endif                                                            09/02/03
+054100     .                                                            95/03/29
+054200 LR--STOP-PROGRAM.                                                95/10/01
+054300:if "$recover" = "yes"                                            09/01/13
+054400     MOVE LR--STATE TO LR--RECOVERY-OUT-STATE                     09/01/13
+054500     MOVE LR--EVENT TO LR--RECOVERY-OUT-EVENT                     09/01/13
+054600     WRITE LR--RECOVERY-RECORD FROM LR--RECOVERY-LINE             09/01/13
+054700     CLOSE LR--RECOVERY-FILE                                      09/01/13
+054800:endif                                                            09/01/13
+054900:if "$trace" = "yes"                                              09/01/13
+055000     CLOSE LR--TRACE-FILE                                         09/01/13
+055100:endif                                                            09/01/13
+055200:include optional $template "<Terminate-With-Error>" "<END>"      09/02/10
+055300:if "$model" = "service"                                          09/02/10
+055400     MOVE "ABND" TO $SOURCE-FEEDBACK                              09/02/10
+055500     MOVE "Y" TO LR--FIRST-CALL                                   09/02/10
+055600     GOBACK                                                       09/02/10
+055700:else                                                             09/02/10
+055800     STOP RUN                                                     09/02/10
+055900:endif                                                            09/02/10
+056000     .                                                            95/03/29
+056100                                                                  95/10/01
+056200 LR--EXECUTE-DIALOG.                                              95/03/29
+056300     MOVE THE-NEXT-EVENT TO LR--EVENT                             95/03/29
+056400:if check                                                         95/03/29
+056500     IF LR--EVENT > $events OR LR--EVENT < 1                      95/03/29
+056600         DISPLAY "State " LR--STATE " - event " LR--EVENT         95/04/03
+056700                 " is out of range"                               95/10/01
+056800:  if "$console" != ""                                            95/10/01
+056900                 $console                                         95/10/01
+057000:  endif                                                          95/10/01
+057100         PERFORM LR--STOP-PROGRAM                                 95/11/04
+057200     .                                                            95/03/29
+057300:endif                                                            95/03/29
+057400     MOVE LR--STATE                         TO LR--SAVEST         95/03/29
+057500     MOVE LR--ACTION (LR--STATE, LR--EVENT) TO LR--INDEX          95/03/29
+057600:if defaults                                                      09/02/10
+057700     MOVE "N" TO LR--DEFAULTS-USED                                09/02/10
+057800*    IF NO ACTION FOR THIS EVENT, TRY THE DEFAULTS STATE          95/03/29
+057900     IF LR--INDEX = 0                                             95/03/29
+058000         MOVE LR--DEFAULTS-STATE                TO LR--STATE      95/04/01
+058100         MOVE LR--ACTION (LR--STATE, LR--EVENT) TO LR--INDEX      95/03/29
+058200         MOVE "Y" TO LR--DEFAULTS-USED                            95/03/29
+058300     .                                                            95/03/29
+058400:endif                                                            95/03/29
+058500:if defaults                                                      09/02/10
+058600     IF LR--DEFAULTS-WAS-USED                                     09/02/10
+058700     ADD 1 TO LR--DEFAULTS-COUNT                                  09/02/10
+058800 .                                                                09/02/10
+058900:if "$need_animate" = "yes"                                       09/02/10
+059000:if "$runtrace" = "yes"                                           09/02/10
+059100     IF LR--DEFAULTS-WAS-USED AND LR--TRACE-IS-ON                 09/02/10
+059200:else                                                             09/02/10
+059300     IF LR--DEFAULTS-WAS-USED                                     09/02/10
+059400:endif                                                            09/02/10
+059500     DISPLAY "    (dflt) " LR--SNAME (LR--SAVEST) ":"             09/02/10
+059600             LR--ENAME (LR--EVENT) " -> defaults"                 09/02/10
+059700:  if "$console" != ""                                            09/02/10
+059800             $console                                             09/02/10
+059900:  endif                                                          09/02/10
+060000:if "$trace" = "yes"                                              09/02/10
+060100     STRING "DEFAULTS STATE " DELIMITED BY SIZE                   09/02/10
+060200             LR--SNAME (LR--SAVEST) DELIMITED BY SIZE             09/02/10
+060300             " EVENT "          DELIMITED BY SIZE                 09/02/10
+060400             LR--ENAME (LR--EVENT) DELIMITED BY SIZE              09/02/10
+060500        INTO LR--TRACE-OUT-TEXT                                   09/02/10
+060600     PERFORM LR--WRITE-TRACE-RECORD                               09/02/10
+060700:endif                                                            09/02/10
+060800 .                                                                09/02/10
+060900:endif                                                            09/02/10
+061000:endif                                                            09/02/10
+061100:if "$need_animate" = "yes"                                       95/10/01
+061200:if "$runtrace" = "yes"                                           09/01/27
+061300 IF LR--TRACE-IS-ON                                               09/01/27
+061400:endif                                                            09/01/27
+061500     DISPLAY " "                                                  95/11/05
+061600     DISPLAY LR--SNAME (LR--STATE) ":"                            95/10/01
+061700:  if "$console" != ""                                            95/10/01
+061800             $console                                             95/10/01
+061900:  endif                                                          95/10/01
+062000     DISPLAY "    (--) " LR--ENAME (LR--EVENT)                    95/10/02
+062100:  if "$console" != ""                                            95/10/01
+062200             $console                                             95/10/01
+062300:  endif                                                          95/10/01
+062400:if "$trace" = "yes"                                              09/01/06
+062500     STRING "STATE "              DELIMITED BY SIZE               09/01/06
+062600             LR--SNAME (LR--STATE) DELIMITED BY SIZE              09/01/06
+062700             " EVENT "            DELIMITED BY SIZE               09/01/06
+062800             LR--ENAME (LR--EVENT) DELIMITED BY SIZE              09/01/06
+062900        INTO LR--TRACE-OUT-TEXT                                   09/01/06
+063000     PERFORM LR--WRITE-TRACE-RECORD                               09/01/06
+063100:endif                                                            09/01/06
+063200:if "$runtrace" = "yes"                                           09/01/27
+063300 .                                                                09/01/27
+063400:endif                                                            09/01/27
+063500:endif                                                            95/10/01
+063600:if check                                                         95/03/29
+063700     IF LR--INDEX = ZERO                                          95/03/29
+063800         DISPLAY "State " LR--STATE " - event " LR--EVENT         95/04/03
+063900                 " is not accepted"                               95/10/01
+064000:  if "$console" != ""                                            95/10/01
+064100                 $console                                         95/10/01
+064200:  endif                                                          95/10/01
+064300         PERFORM LR--STOP-PROGRAM                                 95/11/04
+064400     .                                                            95/03/29
+064500     MOVE     LR--NULL-EVENT     TO THE-NEXT-EVENT                95/03/31
+064600:endif                                                            95/03/29
+064700     MOVE     LR--NULL-EVENT     TO THE-EXCEPTION-EVENT           95/03/29
+064800     MOVE         SPACE          TO EXCEPTION-RAISED              95/03/29
+064900     MOVE LR--OFFSET (LR--INDEX) TO LR--VECPTR                    95/03/29
+065000     PERFORM LR--EXECUTE-ACTION-VECTOR                            95/03/29
+065100       VARYING LR--VECPTR FROM LR--VECPTR BY 1                    95/03/29
+065200         UNTIL LR--MODULE (LR--VECPTR) = ZERO                     95/03/29
+065300            OR EXCEPTION-IS-RAISED                                95/03/29
+065400                                                                  95/03/29
+065500     IF EXCEPTION-IS-RAISED                                       95/03/29
+065600         PERFORM LR--GET-EXCEPTION-EVENT                          95/03/29
+065700     ELSE                                                         95/03/29
+065800         MOVE LR--NEXTST (LR--STATE, LR--EVENT) TO LR--STATE      95/03/29
+065900     .                                                            95/03/29
+066000:if defaults                                                      95/05/18
+066100     IF LR--STATE = LR--DEFAULTS-STATE                            95/05/18
+066200         MOVE LR--SAVEST TO LR--STATE                             95/05/18
+066300     .                                                            95/05/18
+066400:endif                                                            95/05/18
+066500     IF THE-NEXT-EVENT = LR--NULL-EVENT                           95/03/29
+066600         PERFORM GET-EXTERNAL-EVENT                               95/03/31
+066700:if check                                                         96/02/03
+066800         IF THE-NEXT-EVENT = LR--NULL-EVENT                       95/03/31
+066900             DISPLAY "No event set after event " LR--EVENT        95/03/31
+067000                     " in state " LR--STATE                       95/10/01
+067100:  if "$console" != ""                                            95/10/01
+067200                     $console                                     95/10/01
+067300:  endif                                                          95/10/01
+067400             PERFORM LR--STOP-PROGRAM                             95/11/04
+067500:endif                                                            96/02/03
+067600     .                                                            95/03/29
+067700:                                                                 95/03/29
+067800:declare int    modto            # last of group of 10            95/08/07
+067900:declare int    modfrom          # first of group of 10           95/08/07
+068000:declare int    modbase          # last of previous group, or     95/08/07
+068100:declare int    modloop          # loop counter                   95/08/07
+068200:declare string modelse          # 'else' or spaces               95/08/07
+068300:set comma_before="ELSE"                                          95/03/29
+068400:set comma_last=""                                                95/03/29
+068500                                                                  95/03/29
+068600 LR--EXECUTE-ACTION-VECTOR.                                       95/03/29
+068700     MOVE LR--MODULE (LR--VECPTR) TO LR--MODNBR                   95/04/26
+068800:if "$need_animate" = "yes"                                       95/10/01
+068900:if "$runtrace" = "yes"                                           09/01/27
+069000 IF LR--TRACE-IS-ON                                               09/01/27
+069100:endif                                                            09/01/27
+069200     DISPLAY "          + " LR--MNAME (LR--MODNBR)                95/10/01
+069300:  if "$console" != ""                                            95/10/01
+069400             $console                                             95/10/01
+069500:  endif                                                          95/10/01
+069600:if "$trace" = "yes"                                              09/01/06
+069700     STRING "MODULE "             DELIMITED BY SIZE               09/01/06
+069800             LR--MNAME (LR--MODNBR) DELIMITED BY SIZE             09/01/06
+069900        INTO LR--TRACE-OUT-TEXT                                   09/01/06
+070000     PERFORM LR--WRITE-TRACE-RECORD                               09/01/06
+070100:endif                                                            09/01/06
+070200:if "$runtrace" = "yes"                                           09/01/27
+070300 .                                                                09/01/27
+070400:endif                                                            09/01/27
+070500:endif                                                            95/10/01
+070600:set number_fmt = "%02ld"                                         95/03/31
+070700:if "$LEVEL" = "ANSI74"                                           95/03/29
+070800:if $modules > 10                # do gymnastics if > 10 modules  95/03/29
+070900:  set modto = $modules                                           95/03/29
+071000:  do while $modto > 10                                           95/03/29
+071100:    set modbase = ($modto - 1) / 10 * 10                         95/03/29
+071200:    set modfrom = $modbase + 1                                   95/03/29
+071300     IF LR--MODNBR > $modbase                                     95/03/29
+071400         PERFORM LR--EXECUTE-$modfrom-$modto                      95/03/29
+071500     ELSE                                                         95/03/29
+071600:    set modto = $modbase                                         95/03/29
+071700:  enddo                                                          95/03/29
+071800         PERFORM LR--EXECUTE-01-$modto                            95/03/29
+071900:endif                                                            95/03/29
+072000!    Calculate if we need to print a split header                 95/03/29
+072100:set modfrom = 1                                                  95/03/29
+072200:set modloop = 0                                                  95/03/29
+072300:do module                                                        95/03/29
+072400:  set modto = $modfrom + 9                                       95/03/29
+072500:  if $modto > $modules                                           95/03/29
+072600:    set modto = $modules                                         95/03/29
+072700:  endif                                                          95/03/29
+072800:  if $modules > 10                                               95/03/29
+072900:    if $modloop = 0                                              95/03/29
+073000     .                                                            95/03/29
+073100                                                                  95/03/29
+073200 LR--EXECUTE-$modfrom-$modto.                                     95/03/29
+073300:      set modfrom = $modfrom + 10                                95/03/29
+073400:      set modloop = 10                                           95/03/29
+073500:    endif                                                        95/03/29
+073600:    set modloop = $modloop - 1                                   95/03/29
+073700:  endif                                                          95/03/29
+073800     IF LR--MODNBR = $number                                      95/03/29
+073900:  set modelse="$comma"                                           95/03/29
+074000:  if $modules > 10                                               95/03/29
+074100:    if $modloop = 0                                              95/03/29
+074200:      set modelse=""                                             95/03/29
+074300:    endif                                                        95/03/29
+074400:  endif                                                          95/03/29
+074500         PERFORM $NAME                            $MODELSE        95/03/29
+074600:enddo                                                            95/03/29
+074700:else                                                             95/03/29
+074800:if "$LEVEL" = "ANSI85"                                           95/03/29
+074900     EVALUATE LR--MODNBR                                          95/03/29
+075000:  do module                                                      95/03/29
+075100         WHEN $number PERFORM $NAME                               95/03/29
+075200:  enddo                                                          95/03/29
+075300     END-EVALUATE                                                 95/03/29
+075400:else                                                             95/03/29
+075500:  echo "lr E: invalid /option - use /opt:level=[ansi74|ansi85]"  95/03/31
+075600:  exit 1                                                         95/03/29
+075700:endif all                                                        95/03/29
+075800     .                                                            95/03/29
+075900                                                                  95/03/29
+076000 LR--GET-EXCEPTION-EVENT.                                         95/03/29
+076100     IF THE-EXCEPTION-EVENT NOT = LR--NULL-EVENT                  95/03/29
+076200         MOVE THE-EXCEPTION-EVENT TO LR--EVENT                    95/03/29
+076300     .                                                            95/03/29
+076400     MOVE LR--EVENT TO THE-NEXT-EVENT                             95/03/29
+076500:if "$need_animate" = "yes"                                       95/10/02
+076600:if "$runtrace" = "yes"                                           09/01/27
+076700 IF LR--TRACE-IS-ON                                               09/01/27
+076800:endif                                                            09/01/27
+076900     DISPLAY "    (=>) " LR--ENAME (LR--EVENT)                    95/10/02
+077000:  if "$console" != ""                                            95/10/02
+077100             $console                                             95/10/02
+077200:  endif                                                          95/10/02
+077300:if "$trace" = "yes"                                              09/01/06
+077400     STRING "EXCEPTION "          DELIMITED BY SIZE               09/01/06
+077500             LR--ENAME (LR--EVENT) DELIMITED BY SIZE              09/01/06
+077600        INTO LR--TRACE-OUT-TEXT                                   09/01/06
+077700     PERFORM LR--WRITE-TRACE-RECORD                               09/01/06
+077800:endif                                                            09/02/10
+077900:endif                                                            09/02/10
+078000     .                                                            95/03/29
+078100                                                                  95/03/31
+078200:if "$need_animate" = "yes"                                       09/01/06
+078300:if "$trace" = "yes"                                              09/01/06
+078400 LR--WRITE-TRACE-RECORD.                                          09/01/06
+078500     ACCEPT LR--TRACE-OUT-DATE FROM DATE                          09/01/06
+078600     ACCEPT LR--TRACE-OUT-TIME FROM TIME                          09/01/06
+078700     WRITE  LR--TRACE-RECORD FROM LR--TRACE-LINE                  09/01/06
+078800     .                                                            09/01/06
+078900                                                                  09/01/06
+079000:endif                                                            09/01/06
+079100:endif                                                            09/01/06
+079200:if module "Dialog-Call"                                          95/11/02
+079300 DIALOG-CALL.                                                     95/11/02
+079400     IF LR--STACK-SIZE < $stack_max                               95/11/02
+079500         ADD 1 TO LR--STACK-SIZE                                  95/11/05
+079600         MOVE LR--STATE TO LR--STACK (LR--STACK-SIZE)             95/11/02
+079700     ELSE                                                         95/11/02
+079800         DISPLAY "State " LR--STATE " - Dialog-Call overflow"     95/11/02
+079900         PERFORM LR--STOP-PROGRAM                                 95/11/04
+080000     .                                                            95/11/02
+080100     IF LR--STACK-SIZE = LR--STACK-WARN                           09/01/20
+080200         DISPLAY "State " LR--STATE " - Dialog-Call stack size"   09/01/20
+080300                 " approaching limit (" LR--STACK-SIZE "/"        09/01/20
+080400                 $stack_max ")"                                   09/01/20
+080500     .                                                            09/01/20
+080600                                                                  95/11/02
+080700 DIALOG-RETURN.                                                   95/11/02
+080800     IF LR--STACK-SIZE > ZERO                                     95/11/02
+080900         MOVE LR--STACK (LR--STACK-SIZE) TO LR--STATE             95/11/02
+081000         MOVE        RETURN-EVENT        TO THE-EXCEPTION-EVENT   95/11/05
+081100         MOVE           "YES"            TO EXCEPTION-RAISED      95/11/05
+081200         ADD -1 TO LR--STACK-SIZE                                 95/11/05
+081300     ELSE                                                         95/11/02
+081400         DISPLAY "State " LR--STATE " - Dialog-Return underflow"  95/11/02
+081500         PERFORM LR--STOP-PROGRAM                                 95/11/04
+081600     .                                                            95/11/02
+081700:endif                                                            95/11/02
+081800:close                                                            95/03/29
+081900                                                                  09/01/27
+082000!  Emit a build-time table-size report alongside $DIALOG.$ext     09/01/27
+082100                                                                  09/01/27
+082200:output $DIALOG.rpt                                               09/01/27
+082300 Dialog build report for $SOURCE / $DIALOG                        09/01/27
+082400 Generated $fulldate $time by Libero $version                     09/01/27
+082500                                                                  09/01/27
+082600 ANSI level          $level                                       09/02/10
+082700:if module "Dialog-Call"                                          09/02/10
+082800 Dialog-Call stack   $stack_max                                   09/02/10
+082900:else                                                             09/02/10
+083000 Dialog-Call stack   n/a                                          09/02/10
+083100:endif                                                            09/02/10
+083200 States              $states                                      09/01/27
+083300 Events              $events                                      09/01/27
+083400 Modules             $modules                                     09/01/27
+083500 Vectors             $vectors                                     09/01/27
+083600 Module table size   $tblsize                                     09/01/27
+083700:close                                                            09/01/27
+083800!  Generate stubs for all modules not yet defined in source       95/03/29
+083900                                                                  95/03/31
+084000:internal "initialise_the_program"                                95/05/19
+084100:internal "get_external_event"                                    95/05/19
+084200:set stub_first   = "*"                                           95/11/03
+084300:set stub_between = "*"                                           95/11/03
+084400:set stub_last    = "*"                                           95/11/03
+084500:set stub_width   = 66                                            95/11/03
+084600:set module_line = " %s."                                         95/11/03
+084700:do stubs $SOURCE.cob $DIALOG.$ext                                95/11/02
+084800                                                                  95/03/29
+084900 $NAME.                                                           95/03/31
+085000:include optional $template "<$module_name>" "<END>"              95/12/18
+085100:if $included = 0                                                 95/12/18
+085200     EXIT                                                         95/12/18
+085300:endif                                                            95/12/18
+085400     .                                                            95/03/29
+085500:enddo                                                            95/03/29
+085600                                                                  09/01/27
+085700*  List every module this dialog references, so that dialog       09/01/27
+085800*  maintenance can diff it against the paragraphs already in      09/01/27
+085900*  $SOURCE.cob and retire any that are no longer called.          09/01/27
+086000                                                                  09/01/27
+086100:output $SOURCE.mods                                              09/01/27
+086200:do module                                                        09/01/27
+086300 $NAME                                                            09/01/27
+086400:enddo                                                            09/01/27
+086500:close                                                            09/01/27
